@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  DETALLE.CPY                                                   *
+      *  Layout del registro de persona usado por ADCDAP13 y por los   *
+      *  programas que tratan su fichero de salida COPIA.              *
+      ******************************************************************
+       01 DETALLE.
+          05 GENERO              PIC X.
+          05 EDAD                PIC 99.
+          05 TIPO-DOC            PIC XXX.
+          05 FECHA.
+             10 SIGLO            PIC XX.
+             10 ANNO             PIC XX.
