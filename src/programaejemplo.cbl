@@ -1,188 +1,1211 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID ADCDAP13.
-      *
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CON-DATOS    ASSIGN TO PERSONA
-                  FILE STATUS IS FS-CON-DATOS.
-      *
-           SELECT COPIA        ASSIGN TO COPIA
-                  FILE STATUS IS FS-COPIA.
-      *
-       DATA DIVISION.
-       FILE SECTION.
-       FD CON-DATOS
-           RECORDING MODE IS F.
-       01 REG-CON-DATOS          PIC X(10).
-      *
-       FD COPIA
-           RECORDING MODE IS F.
-       01 REG-COPIA              PIC X(10).
-      *
-       WORKING-STORAGE SECTION.
-      ******************************************************************
-      *                     V A R I A B L E S                          *
-      ******************************************************************
-       01 FS-CON-DATOS           PIC 99.
-       01 
-FS-COPIA               PIC 99.
-      *
-       01 DETALLE.
-          05 GENERO              PIC X.
-          05 EDAD                PIC 99.
-          05 TIPO-DOC            PIC XXX.
-          05 FECHA.
-             10 SIGLO            PIC XX.
-             10 ANNO             PIC XX.
-      *
-       01 VARIABLES.
-          05 VA-CONT             PIC 99.
-          05 VA-EDAD             PIC 999.
-          05 VA-PROM             PIC 99.
-          05 VA-CONTM            PIC 99.
-          05 VA-EDADM            PIC 999.
-          05 VA-PROMM            PIC 99.
-      *
-      ******************************************************************
-      *                        S W I T C H E S                         *
-      ******************************************************************
-       01 SWITCH.
-          05 SWITCH-FIN          PIC XX VALUE 'NO'.
-             88 FIN-OK                  VALUE 'SI'.
-             88 FIN-NO                  VALUE 'NO'.
-      *
-      ******************************************************************
-      *                                                                *
-      *           P R O C E D U R E      D I V I S I O N               *
-      *                                                                *
-      ******************************************************************
-       PROCEDURE DIVISION.
-       INDICE.
-           PERFORM 10-INICIO
-           PERFORM 20-PROCESO
-           PERFORM 30-FIN.
-      *
-      ******************************************************************
-      *  10-INICIO                                                   *
-      *                                                                *
-      ******************************************************************
-       10-INICIO.
-           INITIALIZE  SWITCH-FIN
-                       VARIABLES
-      *
-           OPEN  INPUT  CON-DATOS
-                 OUTPUT COPIA
-      *
-           IF FS-CON-DATOS NOT = 0
-              DISPLAY 'ERROR FILE STATUS AL ABRIR F-E: ' FS-CON-DATOS
-              STOP RUN
-           END-IF
-      *
-           IF FS-COPIA NOT = 0
-              DISPLAY 'ERROR FILE STATUS AL ABRIR F-S: ' FS-COPIA
-              STOP RUN
-           END-IF
-      *
-           PERFORM 100-LEER-FICHERO
-      *
-           IF FIN-OK
-              DISPLAY 'FINALIZO EL FICHERO'
-              PERFORM 30-FIN
-           END-IF
-           .
-      *
-      ******************************************************************
-      *  100-LEER-FICHERO                                              *
-      *                                                                *
-      ******************************************************************
-       100-LEER-FICHERO.
-           READ CON-DATOS INTO DETALLE
-           IF  FS-CON-DATOS  NOT = 0 AND 10
-               DISPLAY 'ERROR AL LEER F-E: ' FS-CON-DATOS
-               PERFORM 30-FIN
-           END-IF
-      *
-           IF FS-CON-DATOS = 10
-              SET FIN-OK TO TRUE
-           END-IF
-           .
-      ******************************************************************
-      *  20-PROCESO                                                   *
-      *                                                                *
-      ******************************************************************
-       20-PROCESO.
-           PERFORM 200-TRATAR UNTIL FIN-OK
-           PERFORM 2000-ESTADISTICA
-           .
-      ******************************************************************
-      *  1000-INICIO                                                   *
-      *                                                                *
-      ******************************************************************
-      *
-       200-TRATAR.
-           EVALUATE GENERO
-           WHEN 'H'
-                COMPUTE VA-CONT = VA-CONT + 1
-                COMPUTE VA-EDAD = VA-EDAD + EDAD
-           WHEN 'M'
-                COMPUTE VA-CONTM = VA-CONTM + 1
-                COMPUTE VA-EDADM = VA-EDADM + EDAD
-           WHEN OTHER
-                DISPLAY 'GENERO: NO CORRESPONDE A NINGUNO'
-           END-EVALUATE
-
-           WRITE REG-COPIA FROM REG-CON-DATOS
-      *
-           IF FS-COPIA NOT = 0
-              DISPLAY 'ERROR AL ESCRIBIR F-S: ' FS-COPIA
-              STOP RUN
-           END-IF
-      *
-           PERFORM 100-LEER-FICHERO
-
-      *    IF FS-CON-DATOS = 10 THEN
-      *       SET FIN-OK TO TRUE
-      *    END-IF
-           .
-      ******************************************************************
-      *  2000-ESTADISTICA                                              *
-      *                                                                *
-      ******************************************************************
-       2000-ESTADISTICA.
-           COMPUTE VA-PROM = VA-EDAD / VA-CONT
-           COMPUTE VA-PROMM = VA-EDADM / VA-CONTM
-
-           DISPLAY 'SE LEYERON EN EL FICHERO TANTOS HOMBRES: ' VA-CONT
-           DISPLAY 'LA SUMA DE LA EDAD EN HOMBRES ES: ' VA-EDAD
-           DISPLAY 'EL PROMEDIO EN HOMBRES ES: ' VA-PROM
-
-           DISPLAY 'SE LEYERON EN EL FICHERO TANTAS MUJERES: ' VA-CONTM
-           DISPLAY 'LA SUMA DE LA EDAD EN MUJERES ES: ' VA-EDADM
-           DISPLAY 'EL PROMEDIO EN MUJERES ES: ' VA-PROMM
-           .
-      *
-      ******************************************************************
-      *  30-FIN                                                        *
-      *                                                                *
-      ******************************************************************
-       30-FIN.
-           CLOSE CON-DATOS
-      *
-           IF FS-CON-DATOS NOT = 0
-              DISPLAY 'ERROR FILE STATUS AL CERRAR F-E: ' FS-CON-DATOS
-              STOP RUN
-           END-IF
-      *
-           IF FS-COPIA NOT = 0
-              DISPLAY 'ERROR FILE STATUS AL CERRAR F-S: ' FS-COPIA
-              STOP RUN
-           END-IF
-      *
-           STOP RUN
-           .
-      *
-      ******************************************************************
-      *  30-FIN                                                        *
-      *                                                                *
-      ******************************************************************
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADCDAP13.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CON-DATOS    ASSIGN TO DYNAMIC WS-NOMBRE-FICHERO
+                  FILE STATUS IS FS-CON-DATOS.
+      *
+           SELECT FICHLIST     ASSIGN TO FICHLIST
+                  FILE STATUS IS FS-FICHLIST.
+      *
+           SELECT COPIA        ASSIGN TO COPIA
+                  FILE STATUS IS FS-COPIA.
+      *
+           SELECT REPORTE      ASSIGN TO REPORTE
+                  FILE STATUS IS FS-REPORTE.
+      *
+           SELECT EXCEPCNS     ASSIGN TO EXCEPCNS
+                  FILE STATUS IS FS-EXCEPCNS.
+      *
+           SELECT RECHAZOS     ASSIGN TO RECHAZOS
+                  FILE STATUS IS FS-RECHAZOS.
+      *
+           SELECT CHKPOINT     ASSIGN TO CHKPOINT
+                  FILE STATUS IS FS-CHKPOINT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CON-DATOS
+           RECORDING MODE IS F.
+       01 REG-CON-DATOS          PIC X(10).
+      *
+       FD FICHLIST
+           RECORDING MODE IS F.
+       01 REG-FICHLIST           PIC X(40).
+      *
+       FD COPIA
+           RECORDING MODE IS F.
+       01 REG-COPIA              PIC X(10).
+      *
+       FD REPORTE
+           RECORDING MODE IS F.
+       01 REG-REPORTE            PIC X(80).
+      *
+       FD EXCEPCNS
+           RECORDING MODE IS F.
+       01 REG-EXCEPCNS           PIC X(50).
+      *
+       FD RECHAZOS
+           RECORDING MODE IS F.
+       01 REG-RECHAZOS           PIC X(50).
+      *
+       FD CHKPOINT
+           RECORDING MODE IS F.
+       01 REG-CHKPOINT           PIC X(87).
+      *
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                     V A R I A B L E S                          *
+      ******************************************************************
+       01 FS-CON-DATOS           PIC 99.
+       01 FS-FICHLIST            PIC 99.
+       01 FS-COPIA               PIC 99.
+       01 FS-REPORTE             PIC 99.
+       01 FS-EXCEPCNS            PIC 99.
+       01 FS-RECHAZOS            PIC 99.
+       01 FS-CHKPOINT            PIC 99.
+      *
+       COPY DETALLE.
+      *
+       01 VARIABLES.
+          05 VA-CONT             PIC 9(6).
+          05 VA-EDAD             PIC 999.
+          05 VA-PROM             PIC 99.
+          05 VA-CONTM            PIC 9(6).
+          05 VA-EDADM            PIC 999.
+          05 VA-PROMM            PIC 99.
+          05 VA-CONT-EXCEP       PIC 99.
+          05 VA-CONT-RECHAZOS    PIC 9(6).
+      *
+      ******************************************************************
+      *     H I S T O G R A M A   D E   T R A M O S   D E   E D A D    *
+      ******************************************************************
+       01 VA-HISTOGRAMA-H.
+          05 VA-HIST-H-MENOR18   PIC 99.
+          05 VA-HIST-H-18-35     PIC 99.
+          05 VA-HIST-H-36-60     PIC 99.
+          05 VA-HIST-H-MAYOR60   PIC 99.
+      *
+       01 VA-HISTOGRAMA-M.
+          05 VA-HIST-M-MENOR18   PIC 99.
+          05 VA-HIST-M-18-35     PIC 99.
+          05 VA-HIST-M-36-60     PIC 99.
+          05 VA-HIST-M-MAYOR60   PIC 99.
+      *
+      ******************************************************************
+      *         A R E A   D E   V A L I D A C I O N   E D A D          *
+      ******************************************************************
+       01 WS-ANNO-SISTEMA        PIC 9(4).
+       01 WS-SIGLO-N             PIC 99.
+       01 WS-ANNO-N              PIC 99.
+       01 WS-ANNO-NACIMIENTO     PIC 9(4).
+       01 WS-EDAD-CALCULADA      PIC S9(3).
+      *
+       01 REG-EXCEPCNS-LAYOUT.
+          05 REX-REGISTRO        PIC X(10).
+          05 FILLER              PIC X     VALUE SPACE.
+          05 REX-EDAD-CALCULADA  PIC 999.
+          05 FILLER              PIC X     VALUE SPACE.
+          05 REX-EDAD-FICHERO    PIC 99.
+          05 FILLER              PIC X     VALUE SPACE.
+          05 REX-MOTIVO          PIC X(32).
+      *
+      ******************************************************************
+      *    A R E A   D E   V A L I D A C I O N   D E   C O D I G O S   *
+      ******************************************************************
+       01 TABLA-TIPOS-DOC-VALORES.
+          05 FILLER              PIC X(3)  VALUE 'DNI'.
+          05 FILLER              PIC X(3)  VALUE 'NIE'.
+          05 FILLER              PIC X(3)  VALUE 'PAS'.
+          05 FILLER              PIC X(3)  VALUE 'CIF'.
+          05 FILLER              PIC X(3)  VALUE 'TIE'.
+       01 TABLA-TIPOS-DOC REDEFINES TABLA-TIPOS-DOC-VALORES.
+          05 TD-VALIDO           PIC X(3) OCCURS 5 TIMES
+                                  INDEXED BY TD-IDX.
+      *
+       01 VA-TIPOS-DOC-STATS.
+          05 VA-CONT-TIPOS-DOC   PIC 9(6) OCCURS 5 TIMES.
+      *
+       01 WS-RECHAZO-SW          PIC X     VALUE 'N'.
+          88 REGISTRO-RECHAZADO        VALUE 'S'.
+          88 REGISTRO-ACEPTADO         VALUE 'N'.
+      *
+       01 WS-TIPO-DOC-SW         PIC X     VALUE 'N'.
+          88 TIPO-DOC-VALIDO           VALUE 'S'.
+          88 TIPO-DOC-INVALIDO         VALUE 'N'.
+      *
+       01 REG-RECHAZOS-LAYOUT.
+          05 REC-REGISTRO        PIC X(10).
+          05 FILLER              PIC X     VALUE SPACE.
+          05 REC-MOTIVO          PIC X(32).
+          05 FILLER              PIC X(7).
+      *
+      ******************************************************************
+      *      A R E A   D E   C H E C K P O I N T / R E S T A R T       *
+      ******************************************************************
+       01 REG-CHKPOINT-LAYOUT.
+          05 CKP-VA-CONT          PIC 9(6).
+          05 CKP-VA-EDAD          PIC 999.
+          05 CKP-VA-CONTM         PIC 9(6).
+          05 CKP-VA-EDADM         PIC 999.
+          05 CKP-VA-CONT-RECHAZOS PIC 9(6).
+          05 CKP-REGISTROS-LEIDOS PIC 9(6).
+          05 CKP-REGISTROS-COPIADOS PIC 9(6).
+          05 CKP-HIST-H-MENOR18   PIC 99.
+          05 CKP-HIST-H-18-35     PIC 99.
+          05 CKP-HIST-H-36-60     PIC 99.
+          05 CKP-HIST-H-MAYOR60   PIC 99.
+          05 CKP-HIST-M-MENOR18   PIC 99.
+          05 CKP-HIST-M-18-35     PIC 99.
+          05 CKP-HIST-M-36-60     PIC 99.
+          05 CKP-HIST-M-MAYOR60   PIC 99.
+          05 CKP-PAGINA           PIC 999.
+          05 CKP-TIPOS-DOC        PIC 9(6) OCCURS 5 TIMES.
+          05 FILLER               PIC X(2).
+      *
+       01 WS-CHKPOINT-INTERVALO  PIC 9(4)  VALUE 1.
+       01 WS-REG-DESDE-CHKPOINT  PIC 9(4)  VALUE ZERO.
+       01 WS-REGISTROS-LEIDOS    PIC 9(6)  VALUE ZERO.
+       01 WS-REGISTROS-A-SALTAR  PIC 9(6)  VALUE ZERO.
+       01 WS-REGISTROS-COPIADOS  PIC 9(6)  VALUE ZERO.
+       01 WS-TOTAL-PROCESADOS    PIC 9(6)  VALUE ZERO.
+      *
+       01 WS-CHKPOINT-SW         PIC X     VALUE 'N'.
+          88 CHKPOINT-EXISTE           VALUE 'S'.
+          88 CHKPOINT-NO-EXISTE        VALUE 'N'.
+      *
+       01 WS-PROCESO-SW          PIC X     VALUE 'N'.
+          88 PROCESO-ABORTADO          VALUE 'S'.
+          88 PROCESO-OK                VALUE 'N'.
+      *
+      ******************************************************************
+      *     A R E A   D E   L O T E   D E   F I C H E R O S            *
+      ******************************************************************
+       01 WS-NOMBRE-FICHERO      PIC X(40) VALUE SPACES.
+       01 WS-CONT-FICHEROS       PIC 9(4)  VALUE ZERO.
+      *
+       01 WS-LISTA-SW            PIC X     VALUE 'N'.
+          88 LISTA-EXISTE              VALUE 'S'.
+          88 LISTA-NO-EXISTE           VALUE 'N'.
+      *
+       01 WS-FICHERO-PEND-SW     PIC X     VALUE 'N'.
+          88 HAY-FICHERO-PENDIENTE     VALUE 'S'.
+          88 NO-HAY-FICHERO-PENDIENTE  VALUE 'N'.
+      *
+       01 WS-CON-DATOS-SW        PIC X     VALUE 'N'.
+          88 CON-DATOS-ABIERTO         VALUE 'S'.
+          88 CON-DATOS-CERRADO         VALUE 'N'.
+      *
+       01 WS-BUSQUEDA-SW         PIC X     VALUE 'N'.
+          88 SEGUIR-BUSCANDO           VALUE 'S'.
+          88 NO-SEGUIR-BUSCANDO        VALUE 'N'.
+      *
+       01 VA-SUBTOTAL-INICIO.
+          05 VAI-CONT            PIC 9(6).
+          05 VAI-EDAD            PIC 999.
+          05 VAI-CONTM           PIC 9(6).
+          05 VAI-EDADM           PIC 999.
+      *
+       01 WS-CONT-TRATADOS-FICHERO PIC 9(6) VALUE ZERO.
+      *
+       01 VA-SUBTOTAL.
+          05 VAS-CONT            PIC 9(6).
+          05 VAS-EDAD            PIC 999.
+          05 VAS-PROM            PIC 99.
+          05 VAS-CONTM           PIC 9(6).
+          05 VAS-EDADM           PIC 999.
+          05 VAS-PROMM           PIC 99.
+      *
+      ******************************************************************
+      *               A R E A   D E L   I N F O R M E                  *
+      ******************************************************************
+       01 WS-FECHA-SISTEMA       PIC 9(8).
+       01 WS-FECHA-INFORME.
+          05 WS-FI-DIA           PIC X(2).
+          05 FILLER              PIC X     VALUE '/'.
+          05 WS-FI-MES           PIC X(2).
+          05 FILLER              PIC X     VALUE '/'.
+          05 WS-FI-ANNO          PIC X(4).
+      *
+       01 WS-TD-SUB              PIC 9     VALUE 1.
+      *
+       01 WS-PAGINA              PIC 999   VALUE ZERO.
+       01 WS-LINEAS-PAG          PIC 99    VALUE ZERO.
+       01 WS-MAX-LINEAS-PAG      PIC 99    VALUE 50.
+       01 WS-LINEAS-NECESARIAS   PIC 99    VALUE ZERO.
+      *
+       01 LIN-CABECERA-1.
+          05 FILLER              PIC X(20) VALUE
+             'INFORME ESTADISTICO'.
+          05 FILLER              PIC X(16) VALUE SPACES.
+          05 FILLER              PIC X(7)  VALUE 'FECHA: '.
+          05 LC1-FECHA           PIC X(10).
+          05 FILLER              PIC X(10) VALUE SPACES.
+          05 FILLER              PIC X(7)  VALUE 'PAGINA '.
+          05 LC1-PAGINA          PIC ZZ9.
+      *
+       01 LIN-CABECERA-2.
+          05 FILLER              PIC X(28) VALUE
+             'PROGRAMA ADCDAP13 - PERSONA'.
+      *
+       01 LIN-BLANCO             PIC X(80) VALUE SPACES.
+      *
+       01 LIN-DETALLE-H1.
+          05 FILLER              PIC X(30) VALUE
+             'TOTAL HOMBRES.............: '.
+          05 LDH1-CONT           PIC ZZZZZ9.
+      *
+       01 LIN-DETALLE-H2.
+          05 FILLER              PIC X(30) VALUE
+             'SUMA EDADES HOMBRES.......: '.
+          05 LDH2-EDAD           PIC ZZZ9.
+      *
+       01 LIN-DETALLE-H3.
+          05 FILLER              PIC X(30) VALUE
+             'PROMEDIO EDAD HOMBRES.....: '.
+          05 LDH3-PROM           PIC ZZ9.
+      *
+       01 LIN-DETALLE-M1.
+          05 FILLER              PIC X(30) VALUE
+             'TOTAL MUJERES.............: '.
+          05 LDM1-CONT           PIC ZZZZZ9.
+      *
+       01 LIN-DETALLE-M2.
+          05 FILLER              PIC X(30) VALUE
+             'SUMA EDADES MUJERES.......: '.
+          05 LDM2-EDAD           PIC ZZZ9.
+      *
+       01 LIN-DETALLE-M3.
+          05 FILLER              PIC X(30) VALUE
+             'PROMEDIO EDAD MUJERES.....: '.
+          05 LDM3-PROM           PIC ZZ9.
+      *
+       01 LIN-DETALLE-EXCEP.
+          05 FILLER              PIC X(30) VALUE
+             'EXCEPCIONES EDAD/FECHA....: '.
+          05 LDE-CONT            PIC ZZZ9.
+      *
+       01 LIN-TOTAL-FICHEROS.
+          05 FILLER              PIC X(30) VALUE
+             'FICHEROS PROCESADOS.......: '.
+          05 LTF-CONT            PIC ZZZ9.
+      *
+       01 LIN-FICH-TITULO.
+          05 FILLER              PIC X(20) VALUE
+             'RESUMEN DEL FICHERO '.
+          05 LFT-NUM             PIC ZZZ9.
+          05 FILLER              PIC X(2)  VALUE ': '.
+          05 LFT-NOMBRE          PIC X(40).
+      *
+       01 LIN-FICH-H1.
+          05 FILLER              PIC X(30) VALUE
+             '  HOMBRES EN EL FICHERO...: '.
+          05 LFH1-CONT           PIC ZZZZZ9.
+      *
+       01 LIN-FICH-H2.
+          05 FILLER              PIC X(30) VALUE
+             '  SUMA EDADES HOMBRES.....: '.
+          05 LFH2-EDAD           PIC ZZZ9.
+      *
+       01 LIN-FICH-H3.
+          05 FILLER              PIC X(30) VALUE
+             '  PROMEDIO EDAD HOMBRES...: '.
+          05 LFH3-PROM           PIC ZZ9.
+      *
+       01 LIN-FICH-M1.
+          05 FILLER              PIC X(30) VALUE
+             '  MUJERES EN EL FICHERO...: '.
+          05 LFM1-CONT           PIC ZZZZZ9.
+      *
+       01 LIN-FICH-M2.
+          05 FILLER              PIC X(30) VALUE
+             '  SUMA EDADES MUJERES.....: '.
+          05 LFM2-EDAD           PIC ZZZ9.
+      *
+       01 LIN-FICH-M3.
+          05 FILLER              PIC X(30) VALUE
+             '  PROMEDIO EDAD MUJERES...: '.
+          05 LFM3-PROM           PIC ZZ9.
+      *
+       01 LIN-HIST-TITULO.
+          05 FILLER              PIC X(36) VALUE
+             'HISTOGRAMA DE TRAMOS DE EDAD'.
+      *
+       01 LIN-HIST-H.
+          05 FILLER              PIC X(12) VALUE 'HOMBRES    '.
+          05 FILLER              PIC X(8)  VALUE '<18: '.
+          05 LHH-B1              PIC ZZ9.
+          05 FILLER              PIC X(8)  VALUE ' 18-35: '.
+          05 LHH-B2              PIC ZZ9.
+          05 FILLER              PIC X(8)  VALUE ' 36-60: '.
+          05 LHH-B3              PIC ZZ9.
+          05 FILLER              PIC X(8)  VALUE ' >60: '.
+          05 LHH-B4              PIC ZZ9.
+      *
+       01 LIN-HIST-M.
+          05 FILLER              PIC X(12) VALUE 'MUJERES    '.
+          05 FILLER              PIC X(8)  VALUE '<18: '.
+          05 LHM-B1              PIC ZZ9.
+          05 FILLER              PIC X(8)  VALUE ' 18-35: '.
+          05 LHM-B2              PIC ZZ9.
+          05 FILLER              PIC X(8)  VALUE ' 36-60: '.
+          05 LHM-B3              PIC ZZ9.
+          05 FILLER              PIC X(8)  VALUE ' >60: '.
+          05 LHM-B4              PIC ZZ9.
+      *
+       01 LIN-TD-TITULO.
+          05 FILLER              PIC X(36) VALUE
+             'DESGLOSE POR TIPO DE DOCUMENTO'.
+      *
+       01 LIN-TD-DETALLE.
+          05 FILLER              PIC X(12) VALUE SPACES.
+          05 LTD-TIPO            PIC X(3).
+          05 FILLER              PIC X(7)  VALUE '....: '.
+          05 LTD-CONT            PIC ZZZZZ9.
+      *
+      ******************************************************************
+      *                        S W I T C H E S                         *
+      ******************************************************************
+       01 SWITCH.
+          05 SWITCH-FIN          PIC XX VALUE 'NO'.
+             88 FIN-OK                  VALUE 'SI'.
+             88 FIN-NO                  VALUE 'NO'.
+      *
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+       INDICE.
+           PERFORM 10-INICIO
+           PERFORM 20-PROCESO
+           PERFORM 30-FIN.
+      *
+      ******************************************************************
+      *  10-INICIO                                                   *
+      *                                                                *
+      ******************************************************************
+       10-INICIO.
+           INITIALIZE  SWITCH-FIN
+                       VARIABLES
+                       VA-HISTOGRAMA-H
+                       VA-HISTOGRAMA-M
+                       VA-TIPOS-DOC-STATS
+      *
+           PERFORM 150-LEER-CHECKPOINT
+      *
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+           MOVE WS-FECHA-SISTEMA (7:2) TO WS-FI-DIA
+           MOVE WS-FECHA-SISTEMA (5:2) TO WS-FI-MES
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-FI-ANNO
+           MOVE WS-FECHA-SISTEMA (1:4) TO WS-ANNO-SISTEMA
+      *
+           IF CHKPOINT-EXISTE
+      *       UN FICHERO SIN REGISTROS TODAVIA EN LA EJECUCION ANTERIOR
+      *       AL CHECKPOINT (P.EJ. NINGUNA EXCEPCION/RECHAZO) NO EXISTE
+      *       EN DISCO; OPEN EXTEND SOBRE UN FICHERO INEXISTENTE
+      *       DEVUELVE FILE STATUS 35, EN CUYO CASO SE CREA CON OPEN
+      *       OUTPUT.
+              OPEN EXTEND COPIA
+              IF FS-COPIA = 35
+                 OPEN OUTPUT COPIA
+              END-IF
+      *
+              OPEN EXTEND REPORTE
+              IF FS-REPORTE = 35
+                 OPEN OUTPUT REPORTE
+              END-IF
+      *
+              OPEN EXTEND EXCEPCNS
+              IF FS-EXCEPCNS = 35
+                 OPEN OUTPUT EXCEPCNS
+              END-IF
+      *
+              OPEN EXTEND RECHAZOS
+              IF FS-RECHAZOS = 35
+                 OPEN OUTPUT RECHAZOS
+              END-IF
+           ELSE
+              OPEN  OUTPUT COPIA
+                    OUTPUT REPORTE
+                    OUTPUT EXCEPCNS
+                    OUTPUT RECHAZOS
+           END-IF
+      *
+           IF FS-COPIA NOT = 0
+              DISPLAY 'ERROR FILE STATUS AL ABRIR F-S: ' FS-COPIA
+              STOP RUN
+           END-IF
+      *
+           IF FS-REPORTE NOT = 0
+              DISPLAY 'ERROR FILE STATUS AL ABRIR REPORTE: ' FS-REPORTE
+              STOP RUN
+           END-IF
+      *
+           IF FS-EXCEPCNS NOT = 0
+              DISPLAY 'ERROR FILE STATUS AL ABRIR EXCEPCNS: '
+                       FS-EXCEPCNS
+              STOP RUN
+           END-IF
+      *
+           IF FS-RECHAZOS NOT = 0
+              DISPLAY 'ERROR FILE STATUS AL ABRIR RECHAZOS: '
+                       FS-RECHAZOS
+              STOP RUN
+           END-IF
+      *
+           PERFORM 2100-IMPRIMIR-CABECERA
+      *
+           PERFORM 12-ABRIR-LISTA
+      *
+           IF NO-HAY-FICHERO-PENDIENTE
+              DISPLAY 'NO HAY FICHEROS QUE PROCESAR'
+              SET FIN-OK TO TRUE
+           ELSE
+              PERFORM 16-ABRIR-FICHERO-ACTUAL
+              PERFORM 160-SALTAR-REGISTROS
+              IF NOT FIN-OK
+                 PERFORM 100-LEER-FICHERO
+              END-IF
+           END-IF
+           .
+      *
+      ******************************************************************
+      *  12-ABRIR-LISTA                                                *
+      *                                                                *
+      ******************************************************************
+       12-ABRIR-LISTA.
+           OPEN INPUT FICHLIST
+      *
+           IF FS-FICHLIST = 0
+              SET LISTA-EXISTE TO TRUE
+              PERFORM 13-LEER-NOMBRE-FICHERO
+           ELSE
+              SET LISTA-NO-EXISTE TO TRUE
+              MOVE 'PERSONA' TO WS-NOMBRE-FICHERO
+              SET HAY-FICHERO-PENDIENTE TO TRUE
+           END-IF
+           .
+      *
+      ******************************************************************
+      *  13-LEER-NOMBRE-FICHERO                                        *
+      *                                                                *
+      ******************************************************************
+       13-LEER-NOMBRE-FICHERO.
+           IF LISTA-NO-EXISTE
+              SET NO-HAY-FICHERO-PENDIENTE TO TRUE
+           ELSE
+              READ FICHLIST INTO WS-NOMBRE-FICHERO
+      *
+              IF FS-FICHLIST NOT = 0 AND 10
+                 DISPLAY 'ERROR AL LEER FICHLIST: ' FS-FICHLIST
+                 SET PROCESO-ABORTADO TO TRUE
+                 PERFORM 30-FIN
+              END-IF
+      *
+              IF FS-FICHLIST = 0
+                 SET HAY-FICHERO-PENDIENTE TO TRUE
+              ELSE
+                 SET NO-HAY-FICHERO-PENDIENTE TO TRUE
+              END-IF
+           END-IF
+           .
+      *
+      ******************************************************************
+      *  16-ABRIR-FICHERO-ACTUAL                                       *
+      *                                                                *
+      ******************************************************************
+       16-ABRIR-FICHERO-ACTUAL.
+           ADD 1 TO WS-CONT-FICHEROS
+      *
+           MOVE VA-CONT          TO VAI-CONT
+           MOVE VA-EDAD          TO VAI-EDAD
+           MOVE VA-CONTM         TO VAI-CONTM
+           MOVE VA-EDADM         TO VAI-EDADM
+           MOVE ZERO             TO WS-CONT-TRATADOS-FICHERO
+      *
+           OPEN INPUT CON-DATOS
+      *
+           IF FS-CON-DATOS NOT = 0
+              DISPLAY 'ERROR FILE STATUS AL ABRIR F-E: ' FS-CON-DATOS
+                       ' FICHERO: ' WS-NOMBRE-FICHERO
+              STOP RUN
+           END-IF
+      *
+           SET CON-DATOS-ABIERTO TO TRUE
+           .
+      *
+      ******************************************************************
+      *  17-CERRAR-FICHERO-ACTUAL                                      *
+      *                                                                *
+      ******************************************************************
+       17-CERRAR-FICHERO-ACTUAL.
+           CLOSE CON-DATOS
+      *
+           IF FS-CON-DATOS NOT = 0
+              DISPLAY 'ERROR FILE STATUS AL CERRAR F-E: ' FS-CON-DATOS
+              STOP RUN
+           END-IF
+      *
+           SET CON-DATOS-CERRADO TO TRUE
+      *
+           PERFORM 2500-IMPRIMIR-SUBTOTAL-FICHERO
+           .
+      *
+      ******************************************************************
+      *  100-LEER-FICHERO                                              *
+      *                                                                *
+      ******************************************************************
+       100-LEER-FICHERO.
+           SET SEGUIR-BUSCANDO TO TRUE
+      *
+           PERFORM 105-LEER-SIGUIENTE-REGISTRO
+               UNTIL NOT SEGUIR-BUSCANDO
+           .
+      *
+      ******************************************************************
+      *  105-LEER-SIGUIENTE-REGISTRO                                   *
+      *                                                                *
+      ******************************************************************
+       105-LEER-SIGUIENTE-REGISTRO.
+           SET NO-SEGUIR-BUSCANDO TO TRUE
+      *
+           READ CON-DATOS INTO DETALLE
+           IF  FS-CON-DATOS  NOT = 0 AND 10
+               DISPLAY 'ERROR AL LEER F-E: ' FS-CON-DATOS
+               SET PROCESO-ABORTADO TO TRUE
+               PERFORM 30-FIN
+           END-IF
+      *
+           IF FS-CON-DATOS = 10
+              PERFORM 17-CERRAR-FICHERO-ACTUAL
+              PERFORM 13-LEER-NOMBRE-FICHERO
+      *
+              IF HAY-FICHERO-PENDIENTE
+                 PERFORM 16-ABRIR-FICHERO-ACTUAL
+                 SET SEGUIR-BUSCANDO TO TRUE
+              ELSE
+                 SET FIN-OK TO TRUE
+              END-IF
+           ELSE
+              ADD 1 TO WS-REGISTROS-LEIDOS
+           END-IF
+           .
+      ******************************************************************
+      *  150-LEER-CHECKPOINT                                           *
+      *                                                                *
+      ******************************************************************
+       150-LEER-CHECKPOINT.
+           SET CHKPOINT-NO-EXISTE TO TRUE
+
+           OPEN INPUT CHKPOINT
+
+           IF FS-CHKPOINT = 0
+              READ CHKPOINT INTO REG-CHKPOINT-LAYOUT
+
+              IF FS-CHKPOINT = 0
+                 SET CHKPOINT-EXISTE TO TRUE
+                 MOVE CKP-VA-CONT          TO VA-CONT
+                 MOVE CKP-VA-EDAD          TO VA-EDAD
+                 MOVE CKP-VA-CONTM         TO VA-CONTM
+                 MOVE CKP-VA-EDADM         TO VA-EDADM
+                 MOVE CKP-VA-CONT-RECHAZOS   TO VA-CONT-RECHAZOS
+                 MOVE CKP-REGISTROS-COPIADOS TO WS-REGISTROS-COPIADOS
+                 MOVE CKP-REGISTROS-LEIDOS TO WS-REGISTROS-A-SALTAR
+                 MOVE CKP-HIST-H-MENOR18   TO VA-HIST-H-MENOR18
+                 MOVE CKP-HIST-H-18-35     TO VA-HIST-H-18-35
+                 MOVE CKP-HIST-H-36-60     TO VA-HIST-H-36-60
+                 MOVE CKP-HIST-H-MAYOR60   TO VA-HIST-H-MAYOR60
+                 MOVE CKP-HIST-M-MENOR18   TO VA-HIST-M-MENOR18
+                 MOVE CKP-HIST-M-18-35     TO VA-HIST-M-18-35
+                 MOVE CKP-HIST-M-36-60     TO VA-HIST-M-36-60
+                 MOVE CKP-HIST-M-MAYOR60   TO VA-HIST-M-MAYOR60
+                 MOVE CKP-PAGINA           TO WS-PAGINA
+                 MOVE 1 TO WS-TD-SUB
+                 PERFORM 155-RESTAURAR-TIPO-DOC UNTIL WS-TD-SUB > 5
+                 DISPLAY 'REANUDANDO DESDE CHECKPOINT. REGISTROS '
+                         'YA TRATADOS: ' WS-REGISTROS-A-SALTAR
+              END-IF
+
+              CLOSE CHKPOINT
+           END-IF
+           .
+      ******************************************************************
+      *  155-RESTAURAR-TIPO-DOC                                        *
+      *                                                                *
+      ******************************************************************
+       155-RESTAURAR-TIPO-DOC.
+           MOVE CKP-TIPOS-DOC (WS-TD-SUB)
+                TO VA-CONT-TIPOS-DOC (WS-TD-SUB)
+           ADD 1 TO WS-TD-SUB
+           .
+      ******************************************************************
+      *  160-SALTAR-REGISTROS                                          *
+      *                                                                *
+      ******************************************************************
+       160-SALTAR-REGISTROS.
+           PERFORM 100-LEER-FICHERO
+               UNTIL WS-REGISTROS-LEIDOS >= WS-REGISTROS-A-SALTAR
+                  OR FIN-OK
+           .
+      ******************************************************************
+      *  20-PROCESO                                                   *
+      *                                                                *
+      ******************************************************************
+       20-PROCESO.
+           PERFORM 200-TRATAR UNTIL FIN-OK
+           PERFORM 2000-ESTADISTICA
+           .
+      ******************************************************************
+      *  1000-INICIO                                                   *
+      *                                                                *
+      ******************************************************************
+      *
+       200-TRATAR.
+           ADD 1 TO WS-CONT-TRATADOS-FICHERO
+           PERFORM 250-VALIDAR-EDAD
+           PERFORM 260-VALIDAR-CODIGOS
+
+           IF REGISTRO-ACEPTADO
+              EVALUATE GENERO
+              WHEN 'H'
+                   COMPUTE VA-CONT = VA-CONT + 1
+                   COMPUTE VA-EDAD = VA-EDAD + EDAD
+              WHEN 'M'
+                   COMPUTE VA-CONTM = VA-CONTM + 1
+                   COMPUTE VA-EDADM = VA-EDADM + EDAD
+              END-EVALUATE
+
+              PERFORM 280-CLASIFICAR-EDAD
+
+              WRITE REG-COPIA FROM REG-CON-DATOS
+      *
+              IF FS-COPIA NOT = 0
+                 DISPLAY 'ERROR AL ESCRIBIR F-S: ' FS-COPIA
+                 STOP RUN
+              END-IF
+
+              ADD 1 TO WS-REGISTROS-COPIADOS
+           END-IF
+
+           ADD 1 TO WS-REG-DESDE-CHKPOINT
+           IF WS-REG-DESDE-CHKPOINT >= WS-CHKPOINT-INTERVALO
+              PERFORM 290-GRABAR-CHECKPOINT
+           END-IF
+
+           PERFORM 100-LEER-FICHERO
+
+      *    IF FS-CON-DATOS = 10 THEN
+      *       SET FIN-OK TO TRUE
+      *    END-IF
+           .
+      ******************************************************************
+      *  250-VALIDAR-EDAD                                              *
+      *                                                                *
+      ******************************************************************
+       250-VALIDAR-EDAD.
+           MOVE SIGLO TO WS-SIGLO-N
+           MOVE ANNO  TO WS-ANNO-N
+           COMPUTE WS-ANNO-NACIMIENTO = WS-SIGLO-N * 100 + WS-ANNO-N
+           COMPUTE WS-EDAD-CALCULADA =
+                   WS-ANNO-SISTEMA - WS-ANNO-NACIMIENTO
+
+           IF WS-EDAD-CALCULADA NOT = EDAD
+              ADD 1 TO VA-CONT-EXCEP
+              MOVE REG-CON-DATOS       TO REX-REGISTRO
+              MOVE WS-EDAD-CALCULADA   TO REX-EDAD-CALCULADA
+              MOVE EDAD                TO REX-EDAD-FICHERO
+              MOVE 'EDAD NO COINCIDE CON FECHA NAC.' TO REX-MOTIVO
+
+              WRITE REG-EXCEPCNS FROM REG-EXCEPCNS-LAYOUT
+
+              IF FS-EXCEPCNS NOT = 0
+                 DISPLAY 'ERROR AL ESCRIBIR EXCEPCNS: ' FS-EXCEPCNS
+                 STOP RUN
+              END-IF
+           END-IF
+           .
+      *
+      ******************************************************************
+      *  260-VALIDAR-CODIGOS                                           *
+      *                                                                *
+      ******************************************************************
+       260-VALIDAR-CODIGOS.
+           SET REGISTRO-ACEPTADO TO TRUE
+
+           EVALUATE GENERO
+           WHEN 'H'
+           WHEN 'M'
+                CONTINUE
+           WHEN OTHER
+                SET REGISTRO-RECHAZADO TO TRUE
+                MOVE REG-CON-DATOS TO REC-REGISTRO
+                MOVE 'GENERO NO CORRESPONDE A NINGUNO' TO REC-MOTIVO
+                PERFORM 270-ESCRIBIR-RECHAZO
+           END-EVALUATE
+
+           IF REGISTRO-ACEPTADO
+              SET TIPO-DOC-INVALIDO TO TRUE
+              SET TD-IDX TO 1
+              SEARCH TD-VALIDO
+                 WHEN TD-VALIDO (TD-IDX) = TIPO-DOC
+                      SET TIPO-DOC-VALIDO TO TRUE
+                      ADD 1 TO VA-CONT-TIPOS-DOC (TD-IDX)
+              END-SEARCH
+
+              IF TIPO-DOC-INVALIDO
+                 SET REGISTRO-RECHAZADO TO TRUE
+                 MOVE REG-CON-DATOS TO REC-REGISTRO
+                 MOVE 'TIPO-DOC NO ESTA EN TABLA VALIDA' TO REC-MOTIVO
+                 PERFORM 270-ESCRIBIR-RECHAZO
+              END-IF
+           END-IF
+           .
+      *
+      ******************************************************************
+      *  270-ESCRIBIR-RECHAZO                                          *
+      *                                                                *
+      ******************************************************************
+       270-ESCRIBIR-RECHAZO.
+           ADD 1 TO VA-CONT-RECHAZOS
+           WRITE REG-RECHAZOS FROM REG-RECHAZOS-LAYOUT
+
+           IF FS-RECHAZOS NOT = 0
+              DISPLAY 'ERROR AL ESCRIBIR RECHAZOS: ' FS-RECHAZOS
+              STOP RUN
+           END-IF
+           .
+      *
+      ******************************************************************
+      *  280-CLASIFICAR-EDAD                                           *
+      *                                                                *
+      ******************************************************************
+       280-CLASIFICAR-EDAD.
+           EVALUATE TRUE
+           WHEN EDAD < 18
+                IF GENERO = 'H'
+                   ADD 1 TO VA-HIST-H-MENOR18
+                ELSE
+                   ADD 1 TO VA-HIST-M-MENOR18
+                END-IF
+           WHEN EDAD <= 35
+                IF GENERO = 'H'
+                   ADD 1 TO VA-HIST-H-18-35
+                ELSE
+                   ADD 1 TO VA-HIST-M-18-35
+                END-IF
+           WHEN EDAD <= 60
+                IF GENERO = 'H'
+                   ADD 1 TO VA-HIST-H-36-60
+                ELSE
+                   ADD 1 TO VA-HIST-M-36-60
+                END-IF
+           WHEN OTHER
+                IF GENERO = 'H'
+                   ADD 1 TO VA-HIST-H-MAYOR60
+                ELSE
+                   ADD 1 TO VA-HIST-M-MAYOR60
+                END-IF
+           END-EVALUATE
+           .
+      *
+      ******************************************************************
+      *  290-GRABAR-CHECKPOINT                                         *
+      *                                                                *
+      ******************************************************************
+       290-GRABAR-CHECKPOINT.
+           MOVE VA-CONT             TO CKP-VA-CONT
+           MOVE VA-EDAD             TO CKP-VA-EDAD
+           MOVE VA-CONTM            TO CKP-VA-CONTM
+           MOVE VA-EDADM            TO CKP-VA-EDADM
+           MOVE VA-CONT-RECHAZOS      TO CKP-VA-CONT-RECHAZOS
+           MOVE WS-REGISTROS-LEIDOS   TO CKP-REGISTROS-LEIDOS
+           MOVE WS-REGISTROS-COPIADOS TO CKP-REGISTROS-COPIADOS
+           MOVE VA-HIST-H-MENOR18     TO CKP-HIST-H-MENOR18
+           MOVE VA-HIST-H-18-35       TO CKP-HIST-H-18-35
+           MOVE VA-HIST-H-36-60       TO CKP-HIST-H-36-60
+           MOVE VA-HIST-H-MAYOR60     TO CKP-HIST-H-MAYOR60
+           MOVE VA-HIST-M-MENOR18     TO CKP-HIST-M-MENOR18
+           MOVE VA-HIST-M-18-35       TO CKP-HIST-M-18-35
+           MOVE VA-HIST-M-36-60       TO CKP-HIST-M-36-60
+           MOVE VA-HIST-M-MAYOR60     TO CKP-HIST-M-MAYOR60
+           MOVE WS-PAGINA             TO CKP-PAGINA
+           MOVE 1 TO WS-TD-SUB
+           PERFORM 291-GRABAR-TIPO-DOC UNTIL WS-TD-SUB > 5
+
+           OPEN OUTPUT CHKPOINT
+
+           IF FS-CHKPOINT NOT = 0
+              DISPLAY 'ERROR AL ABRIR CHKPOINT: ' FS-CHKPOINT
+              STOP RUN
+           END-IF
+
+           WRITE REG-CHKPOINT FROM REG-CHKPOINT-LAYOUT
+
+           IF FS-CHKPOINT NOT = 0
+              DISPLAY 'ERROR AL ESCRIBIR CHKPOINT: ' FS-CHKPOINT
+              STOP RUN
+           END-IF
+
+           CLOSE CHKPOINT
+
+           IF FS-CHKPOINT NOT = 0
+              DISPLAY 'ERROR AL CERRAR CHKPOINT: ' FS-CHKPOINT
+              STOP RUN
+           END-IF
+
+           MOVE ZERO TO WS-REG-DESDE-CHKPOINT
+           .
+      ******************************************************************
+      *  291-GRABAR-TIPO-DOC                                           *
+      *                                                                *
+      ******************************************************************
+       291-GRABAR-TIPO-DOC.
+           MOVE VA-CONT-TIPOS-DOC (WS-TD-SUB)
+                TO CKP-TIPOS-DOC (WS-TD-SUB)
+           ADD 1 TO WS-TD-SUB
+           .
+      *
+      ******************************************************************
+      *  295-CONTROL-TOTALES                                           *
+      *                                                                *
+      ******************************************************************
+       295-CONTROL-TOTALES.
+           COMPUTE WS-TOTAL-PROCESADOS =
+                   VA-CONT + VA-CONTM + VA-CONT-RECHAZOS
+
+           IF WS-REGISTROS-LEIDOS NOT = WS-TOTAL-PROCESADOS
+              OR WS-REGISTROS-COPIADOS NOT = VA-CONT + VA-CONTM
+              DISPLAY '*** DESCUADRE DE TOTALES DE CONTROL ***'
+              DISPLAY 'REGISTROS LEIDOS DE CON-DATOS....: '
+                      WS-REGISTROS-LEIDOS
+              DISPLAY 'REGISTROS ESCRITOS EN COPIA......: '
+                      WS-REGISTROS-COPIADOS
+              DISPLAY 'VA-CONT + VA-CONTM + RECHAZOS....: '
+                      WS-TOTAL-PROCESADOS
+              DISPLAY 'PROCESO ABORTADO POR DESCUADRE DE REGISTROS'
+              STOP RUN
+           END-IF
+           .
+      *
+      ******************************************************************
+      *  2000-ESTADISTICA                                              *
+      *                                                                *
+      ******************************************************************
+       2000-ESTADISTICA.
+           IF VA-CONT = 0
+              MOVE ZERO TO VA-PROM
+           ELSE
+              COMPUTE VA-PROM = VA-EDAD / VA-CONT
+           END-IF
+      *
+           IF VA-CONTM = 0
+              MOVE ZERO TO VA-PROMM
+           ELSE
+              COMPUTE VA-PROMM = VA-EDADM / VA-CONTM
+           END-IF
+
+           DISPLAY 'SE LEYERON EN EL FICHERO TANTOS HOMBRES: ' VA-CONT
+           DISPLAY 'LA SUMA DE LA EDAD EN HOMBRES ES: ' VA-EDAD
+           DISPLAY 'EL PROMEDIO EN HOMBRES ES: ' VA-PROM
+
+           DISPLAY 'SE LEYERON EN EL FICHERO TANTAS MUJERES: ' VA-CONTM
+           DISPLAY 'LA SUMA DE LA EDAD EN MUJERES ES: ' VA-EDADM
+           DISPLAY 'EL PROMEDIO EN MUJERES ES: ' VA-PROMM
+
+           PERFORM 2200-IMPRIMIR-DETALLE
+           PERFORM 2400-IMPRIMIR-TIPOS-DOC
+           .
+      *
+      ******************************************************************
+      *  2050-CONTROL-SALTO-PAGINA                                     *
+      *                                                                *
+      ******************************************************************
+       2050-CONTROL-SALTO-PAGINA.
+           IF WS-LINEAS-PAG + WS-LINEAS-NECESARIAS > WS-MAX-LINEAS-PAG
+              PERFORM 2100-IMPRIMIR-CABECERA
+           END-IF
+           .
+      *
+      ******************************************************************
+      *  2100-IMPRIMIR-CABECERA                                        *
+      *                                                                *
+      ******************************************************************
+       2100-IMPRIMIR-CABECERA.
+           ADD 1 TO WS-PAGINA
+           MOVE WS-FI-DIA  TO LC1-FECHA (1:2)
+           MOVE '/'        TO LC1-FECHA (3:1)
+           MOVE WS-FI-MES  TO LC1-FECHA (4:2)
+           MOVE '/'        TO LC1-FECHA (6:1)
+           MOVE WS-FI-ANNO TO LC1-FECHA (7:4)
+           MOVE WS-PAGINA  TO LC1-PAGINA
+
+           WRITE REG-REPORTE FROM LIN-CABECERA-1
+           WRITE REG-REPORTE FROM LIN-CABECERA-2
+           WRITE REG-REPORTE FROM LIN-BLANCO
+
+           IF FS-REPORTE NOT = 0
+              DISPLAY 'ERROR AL ESCRIBIR REPORTE: ' FS-REPORTE
+              STOP RUN
+           END-IF
+
+           MOVE 3 TO WS-LINEAS-PAG
+           .
+      *
+      ******************************************************************
+      *  2200-IMPRIMIR-DETALLE                                         *
+      *                                                                *
+      ******************************************************************
+       2200-IMPRIMIR-DETALLE.
+           MOVE 11 TO WS-LINEAS-NECESARIAS
+           PERFORM 2050-CONTROL-SALTO-PAGINA
+      *
+           MOVE WS-CONT-FICHEROS TO LTF-CONT
+           WRITE REG-REPORTE FROM LIN-TOTAL-FICHEROS
+           WRITE REG-REPORTE FROM LIN-BLANCO
+      *
+           MOVE VA-CONT  TO LDH1-CONT
+           MOVE VA-EDAD  TO LDH2-EDAD
+           MOVE VA-PROM  TO LDH3-PROM
+           MOVE VA-CONTM TO LDM1-CONT
+           MOVE VA-EDADM TO LDM2-EDAD
+           MOVE VA-PROMM TO LDM3-PROM
+           MOVE VA-CONT-EXCEP TO LDE-CONT
+
+           WRITE REG-REPORTE FROM LIN-DETALLE-H1
+           WRITE REG-REPORTE FROM LIN-DETALLE-H2
+           WRITE REG-REPORTE FROM LIN-DETALLE-H3
+           WRITE REG-REPORTE FROM LIN-BLANCO
+           WRITE REG-REPORTE FROM LIN-DETALLE-M1
+           WRITE REG-REPORTE FROM LIN-DETALLE-M2
+           WRITE REG-REPORTE FROM LIN-DETALLE-M3
+           WRITE REG-REPORTE FROM LIN-BLANCO
+           WRITE REG-REPORTE FROM LIN-DETALLE-EXCEP
+
+           IF FS-REPORTE NOT = 0
+              DISPLAY 'ERROR AL ESCRIBIR REPORTE: ' FS-REPORTE
+              STOP RUN
+           END-IF
+
+           ADD 11 TO WS-LINEAS-PAG
+
+           PERFORM 2300-IMPRIMIR-HISTOGRAMA
+           .
+      *
+      ******************************************************************
+      *  2300-IMPRIMIR-HISTOGRAMA                                      *
+      *                                                                *
+      ******************************************************************
+       2300-IMPRIMIR-HISTOGRAMA.
+           MOVE 4 TO WS-LINEAS-NECESARIAS
+           PERFORM 2050-CONTROL-SALTO-PAGINA
+      *
+           MOVE VA-HIST-H-MENOR18 TO LHH-B1
+           MOVE VA-HIST-H-18-35   TO LHH-B2
+           MOVE VA-HIST-H-36-60   TO LHH-B3
+           MOVE VA-HIST-H-MAYOR60 TO LHH-B4
+           MOVE VA-HIST-M-MENOR18 TO LHM-B1
+           MOVE VA-HIST-M-18-35   TO LHM-B2
+           MOVE VA-HIST-M-36-60   TO LHM-B3
+           MOVE VA-HIST-M-MAYOR60 TO LHM-B4
+
+           WRITE REG-REPORTE FROM LIN-BLANCO
+           WRITE REG-REPORTE FROM LIN-HIST-TITULO
+           WRITE REG-REPORTE FROM LIN-HIST-H
+           WRITE REG-REPORTE FROM LIN-HIST-M
+
+           IF FS-REPORTE NOT = 0
+              DISPLAY 'ERROR AL ESCRIBIR REPORTE: ' FS-REPORTE
+              STOP RUN
+           END-IF
+
+           ADD 4 TO WS-LINEAS-PAG
+           .
+      *
+      ******************************************************************
+      *  2400-IMPRIMIR-TIPOS-DOC                                       *
+      *                                                                *
+      ******************************************************************
+       2400-IMPRIMIR-TIPOS-DOC.
+           MOVE 1 TO WS-TD-SUB
+
+           MOVE 2 TO WS-LINEAS-NECESARIAS
+           PERFORM 2050-CONTROL-SALTO-PAGINA
+
+           WRITE REG-REPORTE FROM LIN-BLANCO
+           WRITE REG-REPORTE FROM LIN-TD-TITULO
+
+           IF FS-REPORTE NOT = 0
+              DISPLAY 'ERROR AL ESCRIBIR REPORTE: ' FS-REPORTE
+              STOP RUN
+           END-IF
+
+           ADD 2 TO WS-LINEAS-PAG
+
+           PERFORM 2410-IMPRIMIR-TIPO-DOC-LINEA UNTIL WS-TD-SUB > 5
+           .
+      *
+      ******************************************************************
+      *  2410-IMPRIMIR-TIPO-DOC-LINEA                                  *
+      *                                                                *
+      ******************************************************************
+       2410-IMPRIMIR-TIPO-DOC-LINEA.
+           MOVE 1 TO WS-LINEAS-NECESARIAS
+           PERFORM 2050-CONTROL-SALTO-PAGINA
+      *
+           MOVE TD-VALIDO (WS-TD-SUB)         TO LTD-TIPO
+           MOVE VA-CONT-TIPOS-DOC (WS-TD-SUB) TO LTD-CONT
+
+           WRITE REG-REPORTE FROM LIN-TD-DETALLE
+
+           IF FS-REPORTE NOT = 0
+              DISPLAY 'ERROR AL ESCRIBIR REPORTE: ' FS-REPORTE
+              STOP RUN
+           END-IF
+
+           ADD 1 TO WS-LINEAS-PAG
+           ADD 1 TO WS-TD-SUB
+           .
+      *
+      ******************************************************************
+      *  2500-IMPRIMIR-SUBTOTAL-FICHERO                                *
+      *                                                                *
+      ******************************************************************
+       2500-IMPRIMIR-SUBTOTAL-FICHERO.
+      *    UN FICHERO YA TERMINADO ANTES DE UN RESTART SE VUELVE A
+      *    ABRIR SOLO PARA SALTAR SUS REGISTROS; EN ESE CASO NO SE
+      *    TRATA NINGUN REGISTRO SUYO EN ESTA EJECUCION Y EL SUBTOTAL
+      *    NO SE PUEDE RECONSTRUIR A PARTIR DE LOS CONTADORES GLOBALES.
+      *    SE OMITE EL BLOQUE EN VEZ DE IMPRIMIR UN FALSO CERO.
+           IF WS-CONT-TRATADOS-FICHERO > 0
+              COMPUTE VAS-CONT  = VA-CONT  - VAI-CONT
+              COMPUTE VAS-EDAD  = VA-EDAD  - VAI-EDAD
+              COMPUTE VAS-CONTM = VA-CONTM - VAI-CONTM
+              COMPUTE VAS-EDADM = VA-EDADM - VAI-EDADM
+      *
+              IF VAS-CONT = 0
+                 MOVE ZERO TO VAS-PROM
+              ELSE
+                 COMPUTE VAS-PROM = VAS-EDAD / VAS-CONT
+              END-IF
+      *
+              IF VAS-CONTM = 0
+                 MOVE ZERO TO VAS-PROMM
+              ELSE
+                 COMPUTE VAS-PROMM = VAS-EDADM / VAS-CONTM
+              END-IF
+      *
+              MOVE WS-CONT-FICHEROS  TO LFT-NUM
+              MOVE WS-NOMBRE-FICHERO TO LFT-NOMBRE
+              MOVE VAS-CONT          TO LFH1-CONT
+              MOVE VAS-EDAD          TO LFH2-EDAD
+              MOVE VAS-PROM          TO LFH3-PROM
+              MOVE VAS-CONTM         TO LFM1-CONT
+              MOVE VAS-EDADM         TO LFM2-EDAD
+              MOVE VAS-PROMM         TO LFM3-PROM
+      *
+              MOVE 8 TO WS-LINEAS-NECESARIAS
+              PERFORM 2050-CONTROL-SALTO-PAGINA
+      *
+              WRITE REG-REPORTE FROM LIN-BLANCO
+              WRITE REG-REPORTE FROM LIN-FICH-TITULO
+              WRITE REG-REPORTE FROM LIN-FICH-H1
+              WRITE REG-REPORTE FROM LIN-FICH-H2
+              WRITE REG-REPORTE FROM LIN-FICH-H3
+              WRITE REG-REPORTE FROM LIN-FICH-M1
+              WRITE REG-REPORTE FROM LIN-FICH-M2
+              WRITE REG-REPORTE FROM LIN-FICH-M3
+      *
+              IF FS-REPORTE NOT = 0
+                 DISPLAY 'ERROR AL ESCRIBIR REPORTE: ' FS-REPORTE
+                 STOP RUN
+              END-IF
+      *
+              ADD 8 TO WS-LINEAS-PAG
+           END-IF
+           .
+      *
+      ******************************************************************
+      *  30-FIN                                                        *
+      *                                                                *
+      ******************************************************************
+       30-FIN.
+           IF CON-DATOS-ABIERTO
+              CLOSE CON-DATOS
+      *
+              IF FS-CON-DATOS NOT = 0
+                 DISPLAY 'ERROR FILE STATUS AL CERRAR F-E: '
+                          FS-CON-DATOS
+                 STOP RUN
+              END-IF
+      *
+              SET CON-DATOS-CERRADO TO TRUE
+           END-IF
+      *
+           IF LISTA-EXISTE
+              CLOSE FICHLIST
+           END-IF
+      *
+           CLOSE COPIA
+      *
+           IF FS-COPIA NOT = 0
+              DISPLAY 'ERROR FILE STATUS AL CERRAR F-S: ' FS-COPIA
+              STOP RUN
+           END-IF
+      *
+           CLOSE REPORTE
+      *
+           IF FS-REPORTE NOT = 0
+              DISPLAY 'ERROR FILE STATUS AL CERRAR REPORTE: ' FS-REPORTE
+              STOP RUN
+           END-IF
+      *
+           CLOSE EXCEPCNS
+      *
+           IF FS-EXCEPCNS NOT = 0
+              DISPLAY 'ERROR FILE STATUS AL CERRAR EXCEPCNS: '
+                       FS-EXCEPCNS
+              STOP RUN
+           END-IF
+      *
+           CLOSE RECHAZOS
+      *
+           IF FS-RECHAZOS NOT = 0
+              DISPLAY 'ERROR FILE STATUS AL CERRAR RECHAZOS: '
+                       FS-RECHAZOS
+              STOP RUN
+           END-IF
+      *
+           IF PROCESO-OK
+              PERFORM 295-CONTROL-TOTALES
+      *
+              OPEN OUTPUT CHKPOINT
+      *
+              IF FS-CHKPOINT NOT = 0
+                 DISPLAY 'ERROR FILE STATUS AL ABRIR CHKPOINT: '
+                          FS-CHKPOINT
+                 STOP RUN
+              END-IF
+      *
+              CLOSE CHKPOINT
+      *
+              IF FS-CHKPOINT NOT = 0
+                 DISPLAY 'ERROR FILE STATUS AL CERRAR CHKPOINT: '
+                          FS-CHKPOINT
+                 STOP RUN
+              END-IF
+           ELSE
+              DISPLAY 'PROCESO ABORTADO POR ERROR DE E-S. SE '
+                      'CONSERVA EL CHECKPOINT PARA REANUDAR.'
+           END-IF
+      *
+           STOP RUN
+           .
+      *
+      ******************************************************************
+      *  30-FIN                                                        *
+      *                                                                *
+      ******************************************************************
