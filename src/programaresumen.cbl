@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADCDAP14.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COPIA        ASSIGN TO COPIA.
+      *
+           SELECT RESUMEN      ASSIGN TO RESUMEN
+                  FILE STATUS IS FS-RESUMEN.
+      *
+           SELECT FICHSRT      ASSIGN TO FICHSRT
+                  FILE STATUS IS FS-FICHSRT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD COPIA
+           RECORDING MODE IS F.
+       01 REG-COPIA              PIC X(10).
+      *
+       FD RESUMEN
+           RECORDING MODE IS F.
+       01 REG-RESUMEN            PIC X(20).
+      *
+       SD FICHSRT.
+       COPY DETALLE.
+      *
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *                     V A R I A B L E S                          *
+      ******************************************************************
+       01 FS-RESUMEN             PIC 99.
+       01 FS-FICHSRT             PIC 99.
+      *
+       01 WS-SIGLO-N             PIC 99.
+       01 WS-ANNO-N              PIC 99.
+      *
+      ******************************************************************
+      *          A R E A   D E L   G R U P O   A C T U A L             *
+      ******************************************************************
+       01 WS-GRUPO-TIPO-DOC      PIC XXX.
+       01 WS-GRUPO-ANNO-NAC      PIC 9(4).
+       01 WS-GRUPO-CONT          PIC 9(6).
+      *
+       01 REG-RESUMEN-LAYOUT.
+          05 RES-TIPO-DOC        PIC XXX.
+          05 FILLER              PIC X     VALUE SPACE.
+          05 RES-ANNO-NAC        PIC 9(4).
+          05 FILLER              PIC X     VALUE SPACE.
+          05 RES-CONT            PIC 9(6).
+          05 FILLER              PIC X(5).
+      *
+      ******************************************************************
+      *                        S W I T C H E S                         *
+      ******************************************************************
+       01 SWITCH.
+          05 SWITCH-FIN-SORT     PIC XX VALUE 'NO'.
+             88 FIN-SORT-OK             VALUE 'SI'.
+             88 FIN-SORT-NO             VALUE 'NO'.
+      *
+          05 SWITCH-GRUPO        PIC XX VALUE 'NO'.
+             88 HAY-GRUPO-PENDIENTE     VALUE 'SI'.
+             88 NO-HAY-GRUPO-PENDIENTE  VALUE 'NO'.
+      *
+      ******************************************************************
+      *                                                                *
+      *           P R O C E D U R E      D I V I S I O N               *
+      *                                                                *
+      ******************************************************************
+       PROCEDURE DIVISION.
+       INDICE.
+           PERFORM 10-INICIO
+           PERFORM 30-FIN.
+      *
+      ******************************************************************
+      *  10-INICIO                                                     *
+      *                                                                *
+      ******************************************************************
+       10-INICIO.
+           INITIALIZE  SWITCH-FIN-SORT
+                       SWITCH-GRUPO
+      *
+           OPEN OUTPUT RESUMEN
+      *
+           IF FS-RESUMEN NOT = 0
+              DISPLAY 'ERROR FILE STATUS AL ABRIR RESUMEN: ' FS-RESUMEN
+              STOP RUN
+           END-IF
+      *
+           SORT FICHSRT
+               ON ASCENDING KEY TIPO-DOC SIGLO ANNO
+               USING COPIA
+               OUTPUT PROCEDURE IS 200-RESUMIR
+      *
+           IF FS-FICHSRT NOT = 0
+              DISPLAY 'ERROR FILE STATUS AL ORDENAR FICHSRT: '
+                       FS-FICHSRT
+              STOP RUN
+           END-IF
+           .
+      *
+      ******************************************************************
+      *  200-RESUMIR                                                   *
+      *                                                                *
+      ******************************************************************
+       200-RESUMIR.
+           PERFORM 210-PRIMERA-LECTURA
+           PERFORM 220-TRATAR-REGISTRO UNTIL FIN-SORT-OK
+      *
+           IF HAY-GRUPO-PENDIENTE
+              PERFORM 230-ESCRIBIR-RESUMEN
+           END-IF
+           .
+      *
+      ******************************************************************
+      *  210-PRIMERA-LECTURA                                           *
+      *                                                                *
+      ******************************************************************
+       210-PRIMERA-LECTURA.
+           RETURN FICHSRT INTO DETALLE
+               AT END
+                  SET FIN-SORT-OK TO TRUE
+           END-RETURN
+           .
+      *
+      ******************************************************************
+      *  220-TRATAR-REGISTRO                                           *
+      *                                                                *
+      ******************************************************************
+       220-TRATAR-REGISTRO.
+           MOVE SIGLO TO WS-SIGLO-N
+           MOVE ANNO  TO WS-ANNO-N
+      *
+           IF HAY-GRUPO-PENDIENTE
+              AND TIPO-DOC = WS-GRUPO-TIPO-DOC
+              AND WS-SIGLO-N * 100 + WS-ANNO-N = WS-GRUPO-ANNO-NAC
+              ADD 1 TO WS-GRUPO-CONT
+           ELSE
+              IF HAY-GRUPO-PENDIENTE
+                 PERFORM 230-ESCRIBIR-RESUMEN
+              END-IF
+              PERFORM 240-INICIAR-GRUPO
+           END-IF
+      *
+           RETURN FICHSRT INTO DETALLE
+               AT END
+                  SET FIN-SORT-OK TO TRUE
+           END-RETURN
+           .
+      *
+      ******************************************************************
+      *  230-ESCRIBIR-RESUMEN                                          *
+      *                                                                *
+      ******************************************************************
+       230-ESCRIBIR-RESUMEN.
+           MOVE WS-GRUPO-TIPO-DOC TO RES-TIPO-DOC
+           MOVE WS-GRUPO-ANNO-NAC TO RES-ANNO-NAC
+           MOVE WS-GRUPO-CONT     TO RES-CONT
+      *
+           WRITE REG-RESUMEN FROM REG-RESUMEN-LAYOUT
+      *
+           IF FS-RESUMEN NOT = 0
+              DISPLAY 'ERROR AL ESCRIBIR RESUMEN: ' FS-RESUMEN
+              STOP RUN
+           END-IF
+      *
+           SET NO-HAY-GRUPO-PENDIENTE TO TRUE
+           .
+      *
+      ******************************************************************
+      *  240-INICIAR-GRUPO                                             *
+      *                                                                *
+      ******************************************************************
+       240-INICIAR-GRUPO.
+           MOVE TIPO-DOC TO WS-GRUPO-TIPO-DOC
+           COMPUTE WS-GRUPO-ANNO-NAC = WS-SIGLO-N * 100 + WS-ANNO-N
+           MOVE 1 TO WS-GRUPO-CONT
+           SET HAY-GRUPO-PENDIENTE TO TRUE
+           .
+      *
+      ******************************************************************
+      *  30-FIN                                                        *
+      *                                                                *
+      ******************************************************************
+       30-FIN.
+           CLOSE RESUMEN
+      *
+           IF FS-RESUMEN NOT = 0
+              DISPLAY 'ERROR FILE STATUS AL CERRAR RESUMEN: ' FS-RESUMEN
+              STOP RUN
+           END-IF
+      *
+           STOP RUN
+           .
